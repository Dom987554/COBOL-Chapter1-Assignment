@@ -5,85 +5,753 @@
       *  Date.......: 2026.01.28
       *  GitHub URL.:
       *  https://github.com/Dom987554/COBOL-Chapter1-Assignment.git
-      *  Description: This program colculates future values for an
-      *  investment and double the investment amount twice.
+      *  Description: This program reads a file of client investment
+      *  accounts, projects future values for one or more growth
+      *  scenarios per account, and produces report, master, audit
+      *  and csv output for the whole book of accounts in one run.
 
        environment division.
 
        input-output section.
 
+       file-control.
+
+           select trans-file
+               assign to "CALC2000.TRANS"
+               organization is line sequential
+               file status is ws-trans-status.
+
+           select control-file
+               assign to "CALC2000.CTL"
+               organization is line sequential
+               file status is ws-control-status.
+
+           select report-file
+               assign to "CALC2000.RPT"
+               organization is line sequential
+               file status is ws-report-status.
+
+           select master-file
+               assign to "CALC2000.MSTR"
+               organization is indexed
+               access mode is dynamic
+               record key is mr-account-id
+               file status is ws-master-status.
+
+           select audit-file
+               assign to "CALC2000.AUDIT"
+               organization is line sequential
+               file status is ws-audit-status.
+
+           select csv-file
+               assign to "CALC2000.CSV"
+               organization is line sequential
+               file status is ws-csv-status.
+
+           select checkpoint-file
+               assign to "CALC2000.CKPT"
+               organization is line sequential
+               file status is ws-checkpoint-status.
+
        data division.
 
        file section.
 
+      *Incoming book of client accounts to be projected.
+       fd  trans-file.
+       01  trans-record.
+           05  tr-account-id               pic x(6).
+           05  tr-principal                pic 9(7)v99.
+           05  tr-years                    pic 99.
+           05  tr-rate                     pic 99v999.
+           05  tr-compound-freq            pic x.
+
+      *Control card: a header record followed by one multiplier
+      *record for each growth scenario past the base run.
+       fd  control-file.
+       01  control-header-record.
+           05  ctl-restart-flag            pic x.
+           05  ctl-scenario-count          pic 9.
+       01  control-scenario-record.
+           05  ctl-scenario-type           pic x.
+           05  ctl-scenario-value          pic 9(3)v99.
+
+      *Printable projection report, headed and paged.
+       fd  report-file.
+       01  report-line                     pic x(80).
+
+      *One row per client account, carrying the last future value
+      *computed for that account.
+       fd  master-file.
+       01  master-record.
+           05  mr-account-id               pic x(6).
+           05  mr-investment-amount        pic 9(7)v99.
+           05  mr-number-of-years          pic 99.
+           05  mr-yearly-interest-rate     pic 99v999.
+           05  mr-future-value             pic 9(9)v99.
+
+      *Compliance trail of every calculation performed.
+       fd  audit-file.
+       01  audit-record                    pic x(80).
+
+      *Comma-delimited extract for the reporting team.
+       fd  csv-file.
+       01  csv-record                      pic x(80).
+
+      *Restart checkpoint, rewritten each run.
+       fd  checkpoint-file.
+       01  checkpoint-record.
+           05  cp-last-account-id          pic x(6).
+           05  cp-records-processed        pic 9(7).
+
        working-storage section.
 
-      *The values that are initilized at the start.
-      *investment-amount: starting value put in the investment.
-      *number-of-years: amount many years does the interest apply.
-      *yearly-interest-rate: applied interest each year.
+      *The values that drive one future-value projection.
+      *account-id: the client account currently being projected.
+      *investment-amount: the principal for the current scenario.
+      *number-of-years: amount of years the interest applies for.
+      *yearly-interest-rate: the annual rate quoted to the client.
+      *compounding-frequency: A=annual, M=monthly, Q=quarterly.
+      *original-investment-amount: the account's principal before
+      *any growth-scenario multiplier is applied.
        01  input-values.
-
-           05  investment-amount           pic 9999    value 1000.
-           05  number-of-years             pic 99       value 10.
-           05  yearly-interest-rate        pic 9v9     value 5.5.
+           05  account-id                  pic x(6).
+           05  investment-amount           pic 9(7)v99.
+           05  number-of-years             pic 99.
+           05  yearly-interest-rate        pic 99v999.
+           05  compounding-frequency       pic x.
+           05  original-investment-amount  pic 9(7)v99.
 
       *The fields that only get edited during runtime.
-      *future-value: Holds the current money amount through the years.
-      *year-counter: Counts how many years have been calculated out.
-      *display-interest-rate: used only to display the rate at the end.
-      *edited-decimal-value: stores the final future value for display.
+      *future-value: Holds the current money amount through the
+      *compounding periods.
+      *period-counter/total-periods: drive the compounding loop,
+      *one iteration per month/quarter/year depending on frequency.
        01  work-fields.
-
-           05  future-value                pic 9(7)v99.
-           05  year-counter                pic 999.
-           05  display-interest-rate       pic 9.9.
+           05  future-value                pic 9(9)v99.
+           05  period-counter              pic 9(4).
+           05  periods-per-year            pic 99.
+           05  total-periods               pic 9(4).
+           05  period-rate                 pic 9(2)v9(5).
+           05  display-interest-rate       pic zz.999.
            05  edited-whole-value          pic zz,zzz,zz9.
-           05  edited-decimal-value        pic zzz,zzz.99.
+           05  edited-decimal-value        pic zzz,zzz,zz9.99.
+           05  csv-edited-whole-value      pic z(7)9.
+           05  csv-edited-decimal-value    pic z(8)9.99.
+           05  growth-percent              pic 9(5)v99.
+           05  ws-table-index              pic 9.
+
+      *Guards the current transaction record before it is projected.
+       01  validation-switches.
+           05  ws-valid-record-flag        pic x value 'Y'.
+           05  ws-error-message            pic x(60).
+           05  ws-abort-message            pic x(60).
+
+      *Identifies which growth scenario a report/csv/audit row
+      *belongs to: 'B' for the account's real, base-scenario
+      *principal, 'F'/'P' for a factor or percentage what-if.
+       01  scenario-label-fields.
+           05  ws-scenario-type-code       pic x value 'B'.
+
+      *Growth-scenario control card, loaded once at the start of
+      *the run. scenario-count is the total number of projections
+      *per account (base run plus each multiplier); the table holds
+      *one multiplier entry for every scenario past the base run.
+       01  scenario-control.
+           05  scenario-count              pic 9 value 3.
+           05  scenario-multiplier-count   pic 9.
+           05  scenario-index              pic 9.
+           05  scenario-entry occurs 9 times.
+               10  scn-type                pic x.
+               10  scn-value               pic 9(3)v99.
+
+      *Restart control, loaded from the control card and the prior
+      *run's checkpoint file.
+       01  restart-control.
+           05  ws-restart-flag             pic x value 'N'.
+           05  ws-restart-account-id       pic x(6) value spaces.
+           05  ws-skip-flag                pic x value 'N'.
+
+      *Checkpoint is written every ws-checkpoint-interval accounts
+      *so a mid-batch failure can restart close to where it left off.
+       01  checkpoint-control.
+           05  ws-checkpoint-interval      pic 999 value 10.
+           05  ws-records-since-checkpoint pic 999 value 0.
+           05  ws-records-processed        pic 9(7) value 0.
+
+      *Drives report headings and page breaks.
+       01  report-control.
+           05  ws-line-count               pic 99 value 0.
+           05  ws-lines-per-page           pic 99 value 20.
+           05  ws-page-count               pic 999 value 0.
+           05  wl-report-line              pic x(80).
+
+      *Portfolio totals for the real book of business, accumulated
+      *once per account (the base scenario only - see
+      *070-process-scenarios) and printed after the last detail
+      *line. What-if scenario amounts are never real money and do
+      *not belong in these totals.
+       01  run-totals.
+           05  total-accounts-processed    pic 9(7) value 0.
+           05  total-principal-invested    pic 9(9)v99 value 0.
+           05  total-future-value-sum      pic 9(11)v99 value 0.
+           05  total-growth-percent        pic 9(7)v99 value 0.
+           05  average-growth-percent      pic 9(5)v99 value 0.
+           05  edited-total-principal      pic z,zzz,zzz,zz9.99.
+           05  edited-total-future-value   pic zz,zzz,zzz,zz9.99.
+           05  edited-average-growth       pic zzzz9.99.
+           05  edited-account-count        pic z,zzz,zz9.
+
+       01  master-lookup-fields.
+           05  ws-master-found-flag        pic x value 'N'.
+
+       01  date-time-fields.
+           05  ws-run-date                 pic 9(8).
+           05  ws-run-time                 pic 9(6).
+           05  wl-audit-line               pic x(80).
+           05  wl-csv-line                 pic x(80).
+
+       01  file-status-fields.
+           05  ws-trans-status             pic xx value '00'.
+           05  ws-control-status           pic xx value '00'.
+           05  ws-report-status            pic xx value '00'.
+           05  ws-master-status            pic xx value '00'.
+           05  ws-audit-status             pic xx value '00'.
+           05  ws-csv-status                pic xx value '00'.
+           05  ws-checkpoint-status        pic xx value '00'.
+
+       01  eof-switches.
+           05  ws-trans-eof                pic x value 'N'.
+           05  ws-checkpoint-eof           pic x value 'N'.
+           05  ws-control-eof              pic x value 'N'.
 
        procedure division.
 
-      *Formats the start of display output then calculates the
-      *investment for 3 years with the inital value being doubled
-      *each time.
+      *Opens every file the run touches, loads the control card and
+      *the scenario table, honours a restart checkpoint if one is
+      *requested, then drives one projection pass per account.
        000-calculate-future-values.
-           display "  Calculating Future Values  ".
-           perform 100-calculate-future-value
-           compute investment-amount = investment-amount * 2.
-           perform 100-calculate-future-value
-           compute investment-amount = investment-amount * 2.
-           perform 100-calculate-future-value
-           display "End of session.".
+           display "  Calculating Future Values  "
+           perform 005-open-files
+           perform 010-read-control-record
+           perform 030-check-restart
+           perform 040-read-transaction-record
+           perform 042-skip-to-restart-point
+               until ws-skip-flag = 'N' or ws-trans-eof = 'Y'
+           if ws-skip-flag = 'Y'
+               display "Restart account not found - no records "
+                       "processed."
+           end-if
+           perform 050-process-transaction-record
+               until ws-trans-eof = 'Y'
+           perform 200-write-summary
+           perform 900-close-files
+           display "End of session."
            stop run.
 
-      *calculates the amount of money there would be if left for 10 
-      *years.
-       100-calculate-future-value.
+      *Opens the input, report, audit and csv files, then prepares
+      *the indexed master file and the checkpoint file, creating
+      *either one the first time the program is ever run. Every
+      *open's file status is checked; a file the run cannot do
+      *without aborts the run instead of being read or written
+      *from an unopened state.
+       005-open-files.
+           open input trans-file
+           if ws-trans-status not = '00'
+               string "unable to open CALC2000.TRANS, status "
+                       ws-trans-status delimited by size
+                       into ws-abort-message
+               end-string
+               perform 999-abort-run
+           end-if
 
+           open input control-file
+           if ws-control-status not = '00'
+               move 'Y' to ws-control-eof
+           end-if
+
+           open output report-file
+           if ws-report-status not = '00'
+               string "unable to open CALC2000.RPT, status "
+                       ws-report-status delimited by size
+                       into ws-abort-message
+               end-string
+               perform 999-abort-run
+           end-if
+
+           open output audit-file
+           if ws-audit-status not = '00'
+               string "unable to open CALC2000.AUDIT, status "
+                       ws-audit-status delimited by size
+                       into ws-abort-message
+               end-string
+               perform 999-abort-run
+           end-if
+
+           open output csv-file
+           if ws-csv-status not = '00'
+               string "unable to open CALC2000.CSV, status "
+                       ws-csv-status delimited by size
+                       into ws-abort-message
+               end-string
+               perform 999-abort-run
+           end-if
+
+           open i-o master-file
+           if ws-master-status = '35'
+               open output master-file
+               close master-file
+               open i-o master-file
+           end-if
+           if ws-master-status not = '00'
+               string "unable to open CALC2000.MSTR, status "
+                       ws-master-status delimited by size
+                       into ws-abort-message
+               end-string
+               perform 999-abort-run
+           end-if
+
+           perform 007-prepare-checkpoint-file.
+
+      *Reads the prior checkpoint (if any) for its last-completed
+      *account, then opens the checkpoint file fresh for this run's
+      *own checkpoints.
+       007-prepare-checkpoint-file.
+           open input checkpoint-file
+           if ws-checkpoint-status = '00'
+               perform 008-read-last-checkpoint
+                   until ws-checkpoint-eof = 'Y'
+               close checkpoint-file
+           end-if
+           open output checkpoint-file
+           if ws-checkpoint-status not = '00'
+               string "unable to open CALC2000.CKPT, status "
+                       ws-checkpoint-status delimited by size
+                       into ws-abort-message
+               end-string
+               perform 999-abort-run
+           end-if.
+
+       008-read-last-checkpoint.
+           read checkpoint-file
+               at end
+                   move 'Y' to ws-checkpoint-eof
+               not at end
+                   move cp-last-account-id to ws-restart-account-id
+           end-read.
+
+      *Reads the one control-card header record and, when the run
+      *should honour a restart, leaves ws-restart-flag set for
+      *030-check-restart. When no control card is present the run
+      *falls back to the historical three-scenario doubling.
+       010-read-control-record.
+           if ws-control-eof = 'N'
+               read control-file
+                   at end
+                       move 'Y' to ws-control-eof
+                   not at end
+                       move ctl-restart-flag to ws-restart-flag
+                       if ctl-scenario-count > 0
+                           move ctl-scenario-count to scenario-count
+                       end-if
+               end-read
+           end-if
+           perform 020-load-scenario-table.
+
+      *Loads one multiplier per growth scenario past the base run.
+      *Missing entries default to a straight doubling, matching the
+      *program's original behaviour.
+       020-load-scenario-table.
+           compute scenario-multiplier-count = scenario-count - 1
+           if scenario-multiplier-count < 0
+               move 0 to scenario-multiplier-count
+           end-if
+           move 1 to scenario-index
+           perform until scenario-index > scenario-multiplier-count
+               if ws-control-eof = 'Y'
+                   move 'F' to scn-type (scenario-index)
+                   move 2 to scn-value (scenario-index)
+               else
+                   read control-file
+                       at end
+                           move 'Y' to ws-control-eof
+                           move 'F' to scn-type (scenario-index)
+                           move 2 to scn-value (scenario-index)
+                       not at end
+                           move ctl-scenario-type
+                               to scn-type (scenario-index)
+                           move ctl-scenario-value
+                               to scn-value (scenario-index)
+                   end-read
+               end-if
+               add 1 to scenario-index
+           end-perform.
+
+      *Only skip ahead when the control card asked for a restart
+      *and a prior checkpoint account is on file.
+       030-check-restart.
+           if ws-restart-flag = 'Y'
+                   and ws-restart-account-id not = spaces
+               move 'Y' to ws-skip-flag
+           else
+               move 'N' to ws-skip-flag
+           end-if.
+
+       040-read-transaction-record.
+           read trans-file
+               at end move 'Y' to ws-trans-eof
+           end-read.
+
+      *Discards already-completed accounts on a restart run until
+      *the checkpointed account is reached, then resumes normal
+      *processing from the following record.
+       042-skip-to-restart-point.
+           if tr-account-id = ws-restart-account-id
+               move 'N' to ws-skip-flag
+           end-if
+           perform 040-read-transaction-record.
+
+      *Validates one transaction record, projects it under every
+      *growth scenario, records a checkpoint, then reads the next
+      *record.
+       050-process-transaction-record.
+           move tr-account-id to account-id
+           move tr-principal to investment-amount
+           move tr-principal to original-investment-amount
+           move tr-years to number-of-years
+           move tr-rate to yearly-interest-rate
+           move tr-compound-freq to compounding-frequency
+           perform 060-validate-transaction
+           if ws-valid-record-flag = 'Y'
+               perform 070-process-scenarios
+               perform 180-write-checkpoint
+           end-if
+           perform 040-read-transaction-record.
+
+      *Rejects a zero or negative rate, or a term outside the
+      *range the year field can represent, with a clear message
+      *instead of letting 100-calculate-future-value run with bad
+      *numbers.
+       060-validate-transaction.
+           move 'Y' to ws-valid-record-flag
+           move spaces to ws-error-message
+           if yearly-interest-rate <= 0
+               move 'N' to ws-valid-record-flag
+               string "Rejected account " delimited by size
+                       account-id delimited by size
+                       " - rate must be greater than zero"
+                           delimited by size
+                       into ws-error-message
+               end-string
+               display ws-error-message
+           end-if
+      *number-of-years is pic 99, so the field itself already
+      *rules out anything over 99 - only the lower bound needs
+      *checking here.
+           if number-of-years <= 0
+               move 'N' to ws-valid-record-flag
+               string "Rejected account " delimited by size
+                       account-id delimited by size
+                       " - years must be between 1 and 99"
+                           delimited by size
+                       into ws-error-message
+               end-string
+               display ws-error-message
+           end-if.
+
+      *Runs the account through every growth scenario on the
+      *control card: the base run, then each multiplier applied in
+      *turn against the account's original principal. Only the
+      *base scenario (the account's real, unmultiplied principal)
+      *updates the master file and the portfolio totals - the
+      *what-if scenarios are never real money.
+       070-process-scenarios.
+           move original-investment-amount to investment-amount
+           move 1 to scenario-index
+           perform until scenario-index > scenario-count
+               if scenario-index = 1
+                   move 'B' to ws-scenario-type-code
+               else
+                   compute ws-table-index = scenario-index - 1
+                   move scn-type (ws-table-index)
+                       to ws-scenario-type-code
+                   move original-investment-amount to investment-amount
+                   perform 075-apply-scenario-multiplier
+               end-if
+               perform 100-calculate-future-value
+               if scenario-index = 1
+                   perform 130-update-master-record
+                   perform 190-accumulate-totals
+               end-if
+               add 1 to scenario-index
+           end-perform.
+
+      *Applies one scenario's multiplier: a straight factor (2x,
+      *3x, ...) or a percentage bump on top of the running amount.
+       075-apply-scenario-multiplier.
+           evaluate scn-type (ws-table-index)
+               when 'P'
+                   compute investment-amount rounded =
+                       investment-amount +
+                           (investment-amount *
+                               scn-value (ws-table-index) / 100)
+               when other
+                   compute investment-amount rounded =
+                       investment-amount * scn-value (ws-table-index)
+           end-evaluate.
+
+      *Projects the current investment-amount forward, one
+      *compounding period at a time, then records the result to
+      *every output file and the portfolio totals.
+       100-calculate-future-value.
            move investment-amount to future-value
-           move 1 to year-counter
+           move 1 to period-counter
+           evaluate compounding-frequency
+               when 'M'
+                   move 12 to periods-per-year
+               when 'Q'
+                   move 4 to periods-per-year
+               when other
+                   move 1 to periods-per-year
+           end-evaluate
+           compute total-periods = number-of-years * periods-per-year
+           compute period-rate rounded =
+               yearly-interest-rate / periods-per-year
            perform 120-calculate-next-fv
-               until year-counter > number-of-years
+               until period-counter > total-periods
            move future-value to edited-decimal-value
-           perform 140-display-values.
+           move future-value to csv-edited-decimal-value
+           perform 140-write-report-detail
+           perform 160-write-csv-record
+           perform 170-write-audit-record.
 
-      *calculates each next year until 10 years have been found then
-      *returns the 10 year value.
+      *Compounds one period at the period rate, then moves on to
+      *the next period until the full term has been projected.
        120-calculate-next-fv.
-
            compute future-value rounded =
                future-value +
-                   (future-value * yearly-interest-rate / 100).
-           add 1 to year-counter.
-
-      *displays the investment amount, number of years, yearly
-      *interest, and value after 10 years.
-       140-display-values.
-           display "- - - - - - - - - - - - - - -"
-           display "Investment Amount =      " investment-amount
-           display "Number of Years   =        " number-of-years
-           move yearly-interest-rate to display-interest-rate.
-           display "Yearly Interest   =       " display-interest-rate 
-           display "Future value      =" edited-decimal-value
-           display " ".
+                   (future-value * period-rate / 100).
+           add 1 to period-counter.
+
+      *Keeps one master row per account with the principal, term,
+      *rate and last future value computed for it.
+       130-update-master-record.
+           move account-id to mr-account-id
+           read master-file
+               invalid key
+                   move 'N' to ws-master-found-flag
+               not invalid key
+                   move 'Y' to ws-master-found-flag
+           end-read
+           move investment-amount to mr-investment-amount
+           move number-of-years to mr-number-of-years
+           move yearly-interest-rate to mr-yearly-interest-rate
+           move future-value to mr-future-value
+           if ws-master-found-flag = 'Y'
+               rewrite master-record
+           else
+               write master-record
+           end-if.
+
+      *Writes one detail line to the projection report, starting a
+      *new page and column headings whenever the current page is
+      *full.
+       140-write-report-detail.
+           if ws-line-count = 0 or ws-line-count >= ws-lines-per-page
+               perform 150-write-report-headers
+           end-if
+           move yearly-interest-rate to display-interest-rate
+           move investment-amount to edited-whole-value
+           move spaces to wl-report-line
+           string
+               account-id               delimited by size
+               "   "                    delimited by size
+               edited-whole-value       delimited by size
+               "   "                    delimited by size
+               number-of-years          delimited by size
+               "    "                   delimited by size
+               display-interest-rate    delimited by size
+               "   "                    delimited by size
+               edited-decimal-value     delimited by size
+               into wl-report-line
+           end-string
+           move wl-report-line to report-line
+           write report-line
+           add 1 to ws-line-count.
+
+      *Starts a new report page: title, page number and column
+      *headings.
+       150-write-report-headers.
+           add 1 to ws-page-count
+           move spaces to wl-report-line
+           string "Future Value Projection Report - Page "
+                       delimited by size
+                   ws-page-count delimited by size
+                   into wl-report-line
+           end-string
+           move wl-report-line to report-line
+           write report-line after advancing page
+           move spaces to report-line
+           write report-line
+           move "Acct    Investment    Years   Rate     Future Value"
+               to report-line
+           write report-line
+           move "- - - - - - - - - - - - - - - - - - - - - - - - - -"
+               to report-line
+           write report-line
+           move 0 to ws-line-count.
 
+      *Writes one comma-delimited extract row for the reporting
+      *team, in place of the manual transcription they do today.
+      *The scenario number and type ('B'ase, 'F'actor or
+      *'P'ercentage) let a downstream SUM pick out the account's
+      *real principal (scenario 1/'B') instead of triple-counting
+      *the what-if rows.
+       160-write-csv-record.
+           move investment-amount to csv-edited-whole-value
+           move yearly-interest-rate to display-interest-rate
+           move spaces to wl-csv-line
+           string
+               account-id               delimited by size
+               ","                      delimited by size
+               scenario-index           delimited by size
+               ","                      delimited by size
+               ws-scenario-type-code    delimited by size
+               ","                      delimited by size
+               csv-edited-whole-value   delimited by size
+               ","                      delimited by size
+               number-of-years          delimited by size
+               ","                      delimited by size
+               display-interest-rate    delimited by size
+               ","                      delimited by size
+               csv-edited-decimal-value delimited by size
+               into wl-csv-line
+           end-string
+           move wl-csv-line to csv-record
+           write csv-record.
+
+      *Appends one audit row tying the account's inputs and
+      *computed future value back to the date and time the
+      *calculation was produced. The scenario number and type
+      *('B'ase, 'F'actor or 'P'ercentage) disambiguate the client's
+      *real account row from a hypothetical what-if row.
+       170-write-audit-record.
+           accept ws-run-date from date yyyymmdd
+           accept ws-run-time from time
+           move investment-amount to edited-whole-value
+           move yearly-interest-rate to display-interest-rate
+           move spaces to wl-audit-line
+           string
+               account-id               delimited by size
+               " "                      delimited by size
+               scenario-index           delimited by size
+               ws-scenario-type-code    delimited by size
+               " "                      delimited by size
+               edited-whole-value       delimited by size
+               " "                      delimited by size
+               number-of-years          delimited by size
+               " "                      delimited by size
+               display-interest-rate    delimited by size
+               " "                      delimited by size
+               edited-decimal-value     delimited by size
+               " "                      delimited by size
+               ws-run-date              delimited by size
+               " "                      delimited by size
+               ws-run-time              delimited by size
+               into wl-audit-line
+           end-string
+           move wl-audit-line to audit-record
+           write audit-record.
+
+      *Records the account just completed every ws-checkpoint-
+      *interval accounts, so a restart does not have to reprocess
+      *the whole file.
+       180-write-checkpoint.
+           add 1 to ws-records-processed
+           add 1 to ws-records-since-checkpoint
+           if ws-records-since-checkpoint >= ws-checkpoint-interval
+               move account-id to cp-last-account-id
+               move ws-records-processed to cp-records-processed
+               write checkpoint-record
+               move 0 to ws-records-since-checkpoint
+           end-if.
+
+      *Adds one account's real, base-scenario principal and future
+      *value into the portfolio totals printed after the last
+      *detail line. Called once per account, never per what-if
+      *scenario, so the totals match the actual book of business.
+       190-accumulate-totals.
+           add 1 to total-accounts-processed
+           add investment-amount to total-principal-invested
+           add future-value to total-future-value-sum
+           if investment-amount > 0
+               compute growth-percent rounded =
+                   ((future-value - investment-amount) /
+                       investment-amount) * 100
+           else
+               move 0 to growth-percent
+           end-if
+           add growth-percent to total-growth-percent.
+
+      *Prints the portfolio summary block after the last detail
+      *line: total principal, total projected value, average
+      *growth and the number of accounts processed - all from the
+      *base scenario only, so what-if amounts never inflate the
+      *real totals.
+       200-write-summary.
+           if total-accounts-processed > 0
+               compute average-growth-percent rounded =
+                   total-growth-percent / total-accounts-processed
+           end-if
+           move total-principal-invested to edited-total-principal
+           move total-future-value-sum to edited-total-future-value
+           move average-growth-percent to edited-average-growth
+           move total-accounts-processed to edited-account-count
+           move spaces to report-line
+           write report-line
+           move "=== Portfolio Summary ===" to report-line
+           write report-line
+           move spaces to wl-report-line
+           string "Accounts Processed  = " delimited by size
+                   edited-account-count delimited by size
+                   into wl-report-line
+           end-string
+           move wl-report-line to report-line
+           write report-line
+           move spaces to wl-report-line
+           string "Total Principal     = " delimited by size
+                   edited-total-principal delimited by size
+                   into wl-report-line
+           end-string
+           move wl-report-line to report-line
+           write report-line
+           move spaces to wl-report-line
+           string "Total Future Value  = " delimited by size
+                   edited-total-future-value delimited by size
+                   into wl-report-line
+           end-string
+           move wl-report-line to report-line
+           write report-line
+           move spaces to wl-report-line
+           string "Average Growth %    = " delimited by size
+                   edited-average-growth delimited by size
+                   into wl-report-line
+           end-string
+           move wl-report-line to report-line
+           write report-line.
+
+       900-close-files.
+           close trans-file
+           close control-file
+           close report-file
+           close master-file
+           close audit-file
+           close csv-file
+           close checkpoint-file.
+
+      *A file the run cannot proceed without failed to open;
+      *display why and end the run instead of processing with a
+      *file that was never successfully opened.
+       999-abort-run.
+           display "CALC2000 abending - " ws-abort-message
+           stop run.
